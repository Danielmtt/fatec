@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR6.
+      *AUTOR. ANGELO LOTIERZO FILHO.
+      *******************************************
+      * MENU PRINCIPAL DO CADASTRO DE AMIGOS -    *
+      * DESPACHA OS PROGRAMAS DE MANUTENCAO,      *
+      * CONSULTA, LISTAGEM E EXPORTACAO.          *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-OPCAO      PIC 9(01) VALUE ZEROS.
+       01 WS-SAIR       PIC X VALUE "N".
+           88 SAIR-MENU     VALUE "S".
+       01 WS-MENSAGEM   PIC X(40) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM UNTIL SAIR-MENU
+               PERFORM EXIBE-MENU
+               PERFORM PROCESSA-OPCAO
+           END-PERFORM.
+       FIM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       EXIBE-MENU.
+           MOVE SPACES TO WS-MENSAGEM.
+           DISPLAY (23, 01) WS-MENSAGEM.
+           DISPLAY (02, 25) "CADASTRO DE AMIGOS - MENU".
+           DISPLAY (05, 10) "1 - INCLUIR AMIGO (APELIDO)".
+           DISPLAY (06, 10) "2 - ATUALIZAR DADOS (NOME/EMAIL/DATA)".
+           DISPLAY (07, 10) "3 - CONSULTAR AMIGO".
+           DISPLAY (08, 10) "4 - EXCLUIR AMIGO".
+           DISPLAY (09, 10) "5 - LISTAR DIRETORIO".
+           DISPLAY (10, 10) "6 - EXPORTAR PARA CSV".
+           DISPLAY (11, 10) "0 - SAIR".
+           DISPLAY (13, 10) "OPCAO : ".
+           ACCEPT (13, 20) WS-OPCAO.
+      *-----------------------------------------------------------------
+       PROCESSA-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   CALL "PROGR0A"
+               WHEN 2
+                   CALL "PROGR1"
+               WHEN 3
+                   CALL "DDD"
+               WHEN 4
+                   CALL "PROGR5"
+               WHEN 5
+                   CALL "PROGR3"
+               WHEN 6
+                   CALL "PROGR4"
+               WHEN 0
+                   SET SAIR-MENU TO TRUE
+               WHEN OTHER
+                   DISPLAY (23, 01) "OPCAO INVALIDA"
+           END-EVALUATE.
