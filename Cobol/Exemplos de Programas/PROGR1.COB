@@ -9,14 +9,29 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
                          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMIGOS-MASTER ASSIGN TO "AMIGOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-APELIDO
+               FILE STATUS IS WS-FS-AMIGOS.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
       *
+       FILE SECTION.
+       FD  AMIGOS-MASTER
+           LABEL RECORDS STANDARD.
+       COPY "AMIGOSR.CPY".
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+       01 APELIDO       PIC X(12) VALUE SPACES.
+       01 WS-FS-AMIGOS  PIC XX VALUE SPACES.
+       01 WS-ACHOU-AMIGO PIC X VALUE "N".
+           88 ACHOU-AMIGO VALUE "S" FALSE "N".
        01 NOME          PIC X(30) VALUE SPACES.
-       01 IDADE          PIC 9(02) VALUE ZEROS.
+       01 IDADE          PIC 9(03) VALUE ZEROS.
        01 EMAIL.
             02 EMAIL1   PIC X(15) VALUE SPACES.
             02 EMAIL2   PIC X(15) VALUE SPACES.
@@ -27,26 +42,182 @@
                 05 MIL      PIC 9.
                 05 SEC    PIC 9.
                 05 DEC    PIC 99.
+            03 ANO-NUM REDEFINES ANO PIC 9(04).
         01 DATANASC1 PIC 9(08).
         77 MASCARA PIC 99/99/9999.
         77 MASCAR1 PIC *9/99/9999.
+        77 WS-CONTA-ARROBA PIC 9(02) VALUE ZEROS.
+        77 WS-DATA-VALIDA PIC X VALUE "N".
+            88 DATA-VALIDA VALUE "S" FALSE "N".
+        01 WS-VALOR-ANTES PIC X(81) VALUE SPACES.
+        01 WS-VALOR-DEPOIS PIC X(81) VALUE SPACES.
+        01 WS-APELIDO-LEN  PIC 9(02) VALUE ZEROS.
+        01 WS-APELIDO-TRIM PIC X(12) VALUE SPACES.
+        01 WS-NOME-LEN     PIC 9(02) VALUE ZEROS.
+        01 WS-NOME-TRIM    PIC X(30) VALUE SPACES.
+        01 WS-CONTA-ESPACO PIC 9(02) VALUE ZEROS.
+        01 WS-MENSAGEM     PIC X(40) VALUE SPACES.
+        01 WS-EMAIL-USER   PIC X(30) VALUE SPACES.
+        01 WS-EMAIL-DOMAIN PIC X(30) VALUE SPACES.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
       *
-           MOVE "ANGELO LOTIERZO FILHO" TO NOME
-           MOVE 64 TO IDADE.
+           PERFORM ABRIR-MASTRE.
+           DISPLAY (02, 25) "CADASTRO DE AMIGOS".
+           DISPLAY (11, 10) "APELIDO :".
+       ROT-APELIDO.
+           ACCEPT (11, 20) APELIDO.
+           IF APELIDO = SPACES
+               GO TO ROT-APELIDO.
+           MOVE FUNCTION TRIM(APELIDO) TO WS-APELIDO-TRIM.
+           COMPUTE WS-APELIDO-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(APELIDO)).
+           IF WS-APELIDO-TRIM(1:WS-APELIDO-LEN) IS NUMERIC
+               MOVE "APELIDO NAO PODE SER SOMENTE NUMERICO" TO
+                   WS-MENSAGEM
+               DISPLAY (23, 01) WS-MENSAGEM
+               GO TO ROT-APELIDO.
+           MOVE SPACES TO WS-MENSAGEM.
+           DISPLAY (23, 01) WS-MENSAGEM.
+           MOVE APELIDO TO AM-APELIDO.
+           READ AMIGOS-MASTER
+               INVALID KEY
+                   SET ACHOU-AMIGO TO FALSE
+                   PERFORM ROT-NOME
+               NOT INVALID KEY
+                   SET ACHOU-AMIGO TO TRUE
+                   MOVE AM-NOME TO NOME
+                   STRING AM-APELIDO AM-NOME AM-EMAIL1 AM-EMAIL2
+                       AM-DATANASC1 AM-ATIVO
+                       DELIMITED BY SIZE INTO WS-VALOR-ANTES
+           END-READ.
 
        LABEL1.
-           DISPLAY (13, 10) "NOME :  " NOME
-           DISPLAY (15, 10) "IDADE : " IDADE
-           DISPLAY (17, 10) "EMAIL : " 
+           DISPLAY (13, 10) "NOME :  " NOME.
+       ROT-EMAIL.
+           DISPLAY (17, 10) "EMAIL : "
            ACCEPT (17, 18) EMAIL.
-           DISPLAY (19, 10) "EMAIL : " EMAIL
-           DISPLAY (20, 10) "DATA : " 
+           MOVE ZEROS TO WS-CONTA-ARROBA.
+           INSPECT EMAIL TALLYING WS-CONTA-ARROBA FOR ALL "@".
+           MOVE SPACES TO WS-EMAIL-USER WS-EMAIL-DOMAIN.
+           UNSTRING EMAIL DELIMITED BY "@"
+               INTO WS-EMAIL-USER WS-EMAIL-DOMAIN.
+           IF WS-CONTA-ARROBA = ZEROS
+               OR WS-EMAIL-DOMAIN = SPACES
+               MOVE "EMAIL INVALIDO - USUARIO@DOMINIO" TO WS-MENSAGEM
+               DISPLAY (23, 01) WS-MENSAGEM
+               GO TO ROT-EMAIL.
+           MOVE SPACES TO WS-MENSAGEM.
+           DISPLAY (23, 01) WS-MENSAGEM.
+           DISPLAY (19, 10) "EMAIL : " EMAIL.
+       ROT-DATANASC.
+           DISPLAY (20, 10) "DATA : "
            ACCEPT (20, 18) DATANASC.
+           PERFORM VALIDA-DATA.
+           IF NOT DATA-VALIDA
+               MOVE "DATA DE NASCIMENTO INVALIDA" TO WS-MENSAGEM
+               DISPLAY (23, 01) WS-MENSAGEM
+               GO TO ROT-DATANASC.
+           MOVE SPACES TO WS-MENSAGEM.
+           DISPLAY (23, 01) WS-MENSAGEM.
            DISPLAY (21, 18) DIA "/" MES "/" ANO
            MOVE DATANASC TO DATANASC1
-           MOVE DATANASC1 TO MASCAR1 MASCARA
+           CALL "FORMATDT" USING DATANASC1 MASCARA MASCAR1
            DISPLAY (22, 18) MASCARA   "       " MASCAR1
-.          STOP RUN.
+           CALL "CALCIDAD" USING DATANASC1 IDADE
+           DISPLAY (15, 10) "IDADE : " IDADE.
+
+           MOVE NOME TO AM-NOME.
+           MOVE EMAIL1 TO AM-EMAIL1.
+           MOVE EMAIL2 TO AM-EMAIL2.
+           MOVE DIA TO AM-DIA.
+           MOVE MES TO AM-MES.
+           MOVE MIL TO AM-MIL.
+           MOVE SEC TO AM-SEC.
+           MOVE DEC TO AM-DEC.
+           MOVE DATANASC1 TO AM-DATANASC1.
+           STRING AM-APELIDO AM-NOME AM-EMAIL1 AM-EMAIL2 AM-DATANASC1
+               AM-ATIVO
+               DELIMITED BY SIZE INTO WS-VALOR-DEPOIS.
+           IF ACHOU-AMIGO
+               REWRITE AMIGOS-REC
+                   INVALID KEY
+                       MOVE "ERRO AO ALTERAR REGISTRO" TO WS-MENSAGEM
+                       DISPLAY (23, 01) WS-MENSAGEM
+                   NOT INVALID KEY
+                       CALL "GRAVAUDI" USING APELIDO "A"
+                           WS-VALOR-ANTES WS-VALOR-DEPOIS
+               END-REWRITE
+           ELSE
+               SET AM-REG-ATIVO TO TRUE
+               MOVE SPACES TO WS-VALOR-ANTES
+               WRITE AMIGOS-REC
+                   INVALID KEY
+                       MOVE "ERRO AO GRAVAR REGISTRO" TO WS-MENSAGEM
+                       DISPLAY (23, 01) WS-MENSAGEM
+                   NOT INVALID KEY
+                       CALL "GRAVAUDI" USING APELIDO "I"
+                           WS-VALOR-ANTES WS-VALOR-DEPOIS
+               END-WRITE
+           END-IF.
+           CLOSE AMIGOS-MASTER.
+.          GOBACK.
+      *-----------------------------------------------------------------
+       ROT-NOME.
+           DISPLAY (12, 10) "NOME :  ".
+           ACCEPT (12, 20) NOME.
+           MOVE FUNCTION TRIM(NOME) TO WS-NOME-TRIM.
+           COMPUTE WS-NOME-LEN = FUNCTION LENGTH(FUNCTION TRIM(NOME)).
+           MOVE ZEROS TO WS-CONTA-ESPACO.
+           IF WS-NOME-LEN > 0
+               INSPECT WS-NOME-TRIM(1:WS-NOME-LEN) TALLYING
+                   WS-CONTA-ESPACO FOR ALL SPACES
+           END-IF.
+           IF WS-CONTA-ESPACO = ZEROS
+               MOVE "NOME DEVE CONTER NOME E SOBRENOME" TO WS-MENSAGEM
+               DISPLAY (23, 01) WS-MENSAGEM
+               GO TO ROT-NOME.
+           MOVE SPACES TO WS-MENSAGEM.
+           DISPLAY (23, 01) WS-MENSAGEM.
+      *-----------------------------------------------------------------
+       ABRIR-MASTRE.
+           OPEN I-O AMIGOS-MASTER.
+           IF WS-FS-AMIGOS = "35"
+               OPEN OUTPUT AMIGOS-MASTER
+               CLOSE AMIGOS-MASTER
+               OPEN I-O AMIGOS-MASTER
+           END-IF.
+      *-----------------------------------------------------------------
+       VALIDA-DATA.
+           SET DATA-VALIDA TO TRUE.
+           IF MES < 1 OR MES > 12
+               SET DATA-VALIDA TO FALSE
+           END-IF.
+           IF DATA-VALIDA AND DIA < 1
+               SET DATA-VALIDA TO FALSE
+           END-IF.
+           IF DATA-VALIDA
+               EVALUATE TRUE
+                   WHEN MES = 01 OR 03 OR 05 OR 07 OR 08 OR 10 OR 12
+                       IF DIA > 31
+                           SET DATA-VALIDA TO FALSE
+                       END-IF
+                   WHEN MES = 04 OR 06 OR 09 OR 11
+                       IF DIA > 30
+                           SET DATA-VALIDA TO FALSE
+                       END-IF
+                   WHEN MES = 02
+                       IF FUNCTION MOD(ANO-NUM, 4) = 0
+                           AND (FUNCTION MOD(ANO-NUM, 100) NOT = 0
+                               OR FUNCTION MOD(ANO-NUM, 400) = 0)
+                           IF DIA > 29
+                               SET DATA-VALIDA TO FALSE
+                           END-IF
+                       ELSE
+                           IF DIA > 28
+                               SET DATA-VALIDA TO FALSE
+                           END-IF
+                       END-IF
+               END-EVALUATE
+           END-IF.
