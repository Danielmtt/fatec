@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR4.
+      *AUTOR. ANGELO LOTIERZO FILHO.
+      *******************************************
+      * EXPORTACAO DO CADASTRO DE AMIGOS EM       *
+      * FORMATO CSV (APELIDO,NOME,EMAIL,DATANASC) *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMIGOS-MASTER ASSIGN TO "AMIGOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AM-APELIDO
+               FILE STATUS IS WS-FS-AMIGOS.
+           SELECT ARQ-CSV ASSIGN TO "AMIGOS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CSV.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  AMIGOS-MASTER
+           LABEL RECORDS STANDARD.
+       COPY "AMIGOSR.CPY".
+
+       FD  ARQ-CSV
+           LABEL RECORDS STANDARD.
+       01  LINHA-CSV                PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FS-AMIGOS       PIC XX VALUE SPACES.
+       01 WS-FS-CSV          PIC XX VALUE SPACES.
+       01 WS-FIM-AMIGOS      PIC X VALUE "N".
+           88 FIM-AMIGOS         VALUE "S".
+       01 WS-AMIGOS-ABERTO   PIC X VALUE "N".
+           88 AMIGOS-ABERTO      VALUE "S".
+       01 WS-CONT-EXPORT     PIC 9(05) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQUIVOS.
+           MOVE "APELIDO,NOME,EMAIL,DATANASC" TO LINHA-CSV.
+           WRITE LINHA-CSV.
+           PERFORM UNTIL FIM-AMIGOS
+               READ AMIGOS-MASTER NEXT RECORD
+                   AT END
+                       SET FIM-AMIGOS TO TRUE
+                   NOT AT END
+                       IF AM-REG-ATIVO
+                           PERFORM EXPORTA-LINHA
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY "EXPORTADOS " WS-CONT-EXPORT " REGISTRO(S) PARA "
+               "AMIGOS.CSV".
+           IF AMIGOS-ABERTO
+               CLOSE AMIGOS-MASTER
+           END-IF.
+           CLOSE ARQ-CSV.
+       FIM.
+           GOBACK.
+      *-----------------------------------------------------------------
+       EXPORTA-LINHA.
+           STRING FUNCTION TRIM(AM-APELIDO) ","
+               FUNCTION TRIM(AM-NOME) ","
+               FUNCTION TRIM(AM-EMAIL1) FUNCTION TRIM(AM-EMAIL2) ","
+               AM-DATANASC1
+               DELIMITED BY SIZE INTO LINHA-CSV.
+           WRITE LINHA-CSV.
+           ADD 1 TO WS-CONT-EXPORT.
+      *-----------------------------------------------------------------
+       ABRIR-ARQUIVOS.
+           OPEN INPUT AMIGOS-MASTER.
+           IF WS-FS-AMIGOS = "00"
+               SET AMIGOS-ABERTO TO TRUE
+           ELSE
+               SET FIM-AMIGOS TO TRUE
+               DISPLAY "AMIGOS.DAT NAO ENCONTRADO - NENHUM REGISTRO"
+           END-IF.
+           OPEN OUTPUT ARQ-CSV.
