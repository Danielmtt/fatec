@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR5.
+      *AUTOR. ANGELO LOTIERZO FILHO.
+      *******************************************
+      * EXCLUSAO (INATIVACAO) DE UM AMIGO DO      *
+      * CADASTRO, PELO APELIDO.                   *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMIGOS-MASTER ASSIGN TO "AMIGOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-APELIDO
+               FILE STATUS IS WS-FS-AMIGOS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  AMIGOS-MASTER
+           LABEL RECORDS STANDARD.
+       COPY "AMIGOSR.CPY".
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 APELIDO           PIC X(12) VALUE SPACES.
+       01 WS-FS-AMIGOS      PIC XX VALUE SPACES.
+       01 WS-MENSAGEM       PIC X(40) VALUE SPACES.
+       01 WS-VALOR-ANTES    PIC X(81) VALUE SPACES.
+       01 WS-VALOR-DEPOIS   PIC X(81) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-MASTRE.
+           DISPLAY (02, 25) "EXCLUSAO DE AMIGO".
+           DISPLAY (06, 10) "APELIDO  :".
+       ROT-APELIDO.
+           MOVE SPACES TO WS-MENSAGEM.
+           DISPLAY (23, 01) WS-MENSAGEM.
+           ACCEPT (06, 20) APELIDO.
+           IF APELIDO = SPACES
+               GO TO ROT-APELIDO.
+           MOVE APELIDO TO AM-APELIDO.
+           READ AMIGOS-MASTER
+               INVALID KEY
+                   MOVE "APELIDO NAO ENCONTRADO" TO WS-MENSAGEM
+                   DISPLAY (23, 01) WS-MENSAGEM
+               NOT INVALID KEY
+                   PERFORM INATIVA-AMIGO
+           END-READ.
+           CLOSE AMIGOS-MASTER.
+       FIM.
+           GOBACK.
+      *-----------------------------------------------------------------
+       INATIVA-AMIGO.
+           IF AM-REG-INATIVO
+               MOVE "APELIDO JA ESTAVA INATIVO" TO WS-MENSAGEM
+               DISPLAY (23, 01) WS-MENSAGEM
+           ELSE
+               STRING AM-APELIDO AM-NOME AM-EMAIL1 AM-EMAIL2
+                   AM-DATANASC1 AM-ATIVO
+                   DELIMITED BY SIZE INTO WS-VALOR-ANTES
+               SET AM-REG-INATIVO TO TRUE
+               STRING AM-APELIDO AM-NOME AM-EMAIL1 AM-EMAIL2
+                   AM-DATANASC1 AM-ATIVO
+                   DELIMITED BY SIZE INTO WS-VALOR-DEPOIS
+               REWRITE AMIGOS-REC
+                   INVALID KEY
+                       MOVE "ERRO AO EXCLUIR REGISTRO" TO WS-MENSAGEM
+                   NOT INVALID KEY
+                       MOVE "AMIGO EXCLUIDO COM SUCESSO" TO WS-MENSAGEM
+                       CALL "GRAVAUDI" USING APELIDO "E"
+                           WS-VALOR-ANTES WS-VALOR-DEPOIS
+               END-REWRITE
+               DISPLAY (23, 01) WS-MENSAGEM
+           END-IF.
+      *-----------------------------------------------------------------
+       ABRIR-MASTRE.
+           OPEN I-O AMIGOS-MASTER.
+           IF WS-FS-AMIGOS = "35"
+               OPEN OUTPUT AMIGOS-MASTER
+               CLOSE AMIGOS-MASTER
+               OPEN I-O AMIGOS-MASTER
+           END-IF.
