@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR3.
+      *AUTOR. ANGELO LOTIERZO FILHO.
+      *******************************************
+      * RELATORIO IMPRESSO DO CADASTRO DE AMIGOS  *
+      * EM ORDEM ALFABETICA DE APELIDO.           *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMIGOS-MASTER ASSIGN TO "AMIGOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AM-APELIDO
+               FILE STATUS IS WS-FS-AMIGOS.
+           SELECT RELATORIO ASSIGN TO "AMIGOS.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELAT.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  AMIGOS-MASTER
+           LABEL RECORDS STANDARD.
+       COPY "AMIGOSR.CPY".
+
+       FD  RELATORIO
+           LABEL RECORDS STANDARD.
+       01  LINHA-RELATORIO         PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FS-AMIGOS       PIC XX VALUE SPACES.
+       01 WS-FS-RELAT        PIC XX VALUE SPACES.
+       01 WS-FIM-AMIGOS      PIC X VALUE "N".
+           88 FIM-AMIGOS         VALUE "S".
+       01 WS-AMIGOS-ABERTO   PIC X VALUE "N".
+           88 AMIGOS-ABERTO      VALUE "S".
+       01 WS-MASCARA         PIC 99/99/9999.
+       01 WS-MASCAR1         PIC *9/99/9999.
+       01 WS-CONT-LINHAS     PIC 9(05) VALUE ZEROS.
+
+       01 WS-LINHA-CABEC1.
+           05  FILLER PIC X(20) VALUE "CADASTRO DE AMIGOS".
+       01  WS-LINHA-CABEC2.
+           05  FILLER PIC X(12) VALUE "APELIDO".
+           05  FILLER PIC X(30) VALUE "NOME".
+           05  FILLER PIC X(30) VALUE "EMAIL".
+           05  FILLER PIC X(10) VALUE "NASCIMENTO".
+       01  WS-LINHA-DETALHE.
+           05  WD-APELIDO         PIC X(12).
+           05  WD-NOME            PIC X(30).
+           05  WD-EMAIL           PIC X(30).
+           05  WD-NASCIMENTO      PIC X(10).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQUIVOS.
+           WRITE LINHA-RELATORIO FROM WS-LINHA-CABEC1.
+           WRITE LINHA-RELATORIO FROM WS-LINHA-CABEC2.
+           PERFORM UNTIL FIM-AMIGOS
+               READ AMIGOS-MASTER NEXT RECORD
+                   AT END
+                       SET FIM-AMIGOS TO TRUE
+                   NOT AT END
+                       IF AM-REG-ATIVO
+                           PERFORM IMPRIME-DETALHE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY "RELATORIO GERADO: " WS-CONT-LINHAS " REGISTRO(S)".
+           IF AMIGOS-ABERTO
+               CLOSE AMIGOS-MASTER
+           END-IF.
+           CLOSE RELATORIO.
+       FIM.
+           GOBACK.
+      *-----------------------------------------------------------------
+       IMPRIME-DETALHE.
+           CALL "FORMATDT" USING AM-DATANASC1 WS-MASCARA WS-MASCAR1.
+           MOVE AM-APELIDO TO WD-APELIDO.
+           MOVE AM-NOME TO WD-NOME.
+           STRING FUNCTION TRIM(AM-EMAIL1) FUNCTION TRIM(AM-EMAIL2)
+               DELIMITED BY SIZE INTO WD-EMAIL.
+           MOVE WS-MASCARA TO WD-NASCIMENTO.
+           WRITE LINHA-RELATORIO FROM WS-LINHA-DETALHE.
+           ADD 1 TO WS-CONT-LINHAS.
+      *-----------------------------------------------------------------
+       ABRIR-ARQUIVOS.
+           OPEN INPUT AMIGOS-MASTER.
+           IF WS-FS-AMIGOS = "00"
+               SET AMIGOS-ABERTO TO TRUE
+           ELSE
+               SET FIM-AMIGOS TO TRUE
+               DISPLAY "AMIGOS.DAT NAO ENCONTRADO - NENHUM REGISTRO"
+           END-IF.
+           OPEN OUTPUT RELATORIO.
