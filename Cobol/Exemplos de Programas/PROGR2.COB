@@ -0,0 +1,323 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR2.
+      *AUTOR. ANGELO LOTIERZO FILHO.
+      *******************************************
+      * CARGA EM LOTE DE TRANSACOES NO CADASTRO   *
+      * DE AMIGOS (NOME/EMAIL/DATANASC) A PARTIR  *
+      * DE UM ARQUIVO SEQUENCIAL DE TRANSACOES.   *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-TRANSACOES ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANS.
+           SELECT AMIGOS-MASTER ASSIGN TO "AMIGOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-APELIDO
+               FILE STATUS IS WS-FS-AMIGOS.
+           SELECT ARQ-CHECKPOINT ASSIGN TO "PROGR2.CHK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  ARQ-TRANSACOES
+           LABEL RECORDS STANDARD.
+       COPY "TRANREG.CPY".
+
+       FD  AMIGOS-MASTER
+           LABEL RECORDS STANDARD.
+       COPY "AMIGOSR.CPY".
+
+       FD  ARQ-CHECKPOINT
+           LABEL RECORDS STANDARD.
+       01 CHECKPOINT-REC.
+           05 CK-CONT-LIDAS  PIC 9(05).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FS-TRANS        PIC XX VALUE SPACES.
+       01 WS-FS-AMIGOS       PIC XX VALUE SPACES.
+       01 WS-FS-CHECKPOINT   PIC XX VALUE SPACES.
+       01 WS-FIM-TRANS       PIC X VALUE "N".
+           88 FIM-TRANS          VALUE "S".
+       01 WS-TRANS-ABERTO    PIC X VALUE "N".
+           88 TRANS-ABERTO       VALUE "S".
+       01 WS-TRANS-OK        PIC X VALUE "S".
+           88 TRANS-OK            VALUE "S" FALSE "N".
+       01 WS-CONT-INCLUSOES  PIC 9(05) VALUE ZEROS.
+       01 WS-CONT-ALTERACOES PIC 9(05) VALUE ZEROS.
+       01 WS-CONT-LIDAS      PIC 9(05) VALUE ZEROS.
+       01 WS-CONT-PULAR      PIC 9(05) VALUE ZEROS.
+       01 WS-IND-PULAR       PIC 9(05) VALUE ZEROS.
+       01 WS-VALOR-ANTES     PIC X(81) VALUE SPACES.
+       01 WS-VALOR-DEPOIS    PIC X(81) VALUE SPACES.
+       01 WS-CONT-REJEITADAS PIC 9(05) VALUE ZEROS.
+       01 WS-TRANS-VALIDA    PIC X VALUE "S".
+           88 TRANS-VALIDA       VALUE "S" FALSE "N".
+       01 WS-MOTIVO-REJEICAO PIC X(40) VALUE SPACES.
+       01 WS-APELIDO-LEN     PIC 9(02) VALUE ZEROS.
+       01 WS-APELIDO-TRIM    PIC X(12) VALUE SPACES.
+       01 WS-NOME-LEN        PIC 9(02) VALUE ZEROS.
+       01 WS-NOME-TRIM       PIC X(30) VALUE SPACES.
+       01 WS-CONTA-ESPACO    PIC 9(02) VALUE ZEROS.
+       01 WS-CONTA-ARROBA    PIC 9(02) VALUE ZEROS.
+       01 WS-EMAIL-USER      PIC X(30) VALUE SPACES.
+       01 WS-EMAIL-DOMAIN    PIC X(30) VALUE SPACES.
+       01 WS-DATA-TRANS-VALIDA PIC X VALUE "N".
+           88 DATA-TRANS-VALIDA  VALUE "S" FALSE "N".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM LER-CHECKPOINT.
+           IF WS-CONT-PULAR > ZEROS
+               DISPLAY "REINICIANDO APOS TRANSACAO : " WS-CONT-PULAR
+               PERFORM PULAR-TRANSACOES-PROCESSADAS
+           END-IF.
+           PERFORM UNTIL FIM-TRANS
+               READ ARQ-TRANSACOES
+                   AT END
+                       SET FIM-TRANS TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CONT-LIDAS
+                       PERFORM APLICA-TRANSACAO
+                       IF TRANS-OK
+                           PERFORM GRAVAR-CHECKPOINT
+                       ELSE
+                           DISPLAY "LOTE INTERROMPIDO NA TRANSACAO : "
+                               WS-CONT-LIDAS
+                           SET FIM-TRANS TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY "TRANSACOES LIDAS      : " WS-CONT-LIDAS.
+           DISPLAY "REGISTROS INCLUIDOS   : " WS-CONT-INCLUSOES.
+           DISPLAY "REGISTROS ALTERADOS   : " WS-CONT-ALTERACOES.
+           DISPLAY "TRANSACOES REJEITADAS : " WS-CONT-REJEITADAS.
+           IF TRANS-ABERTO
+               CLOSE ARQ-TRANSACOES
+           END-IF.
+           CLOSE AMIGOS-MASTER.
+           IF TRANS-ABERTO AND TRANS-OK
+               PERFORM LIMPAR-CHECKPOINT
+           END-IF.
+       FIM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       APLICA-TRANSACAO.
+           SET TRANS-OK TO TRUE.
+           PERFORM VALIDA-TRANSACAO.
+           IF TRANS-VALIDA
+               MOVE TR-APELIDO TO AM-APELIDO
+               READ AMIGOS-MASTER
+                   INVALID KEY
+                       PERFORM INCLUI-AMIGO
+                   NOT INVALID KEY
+                       PERFORM ALTERA-AMIGO
+               END-READ
+           ELSE
+               DISPLAY "TRANSACAO REJEITADA (" TR-APELIDO "): "
+                   WS-MOTIVO-REJEICAO
+               ADD 1 TO WS-CONT-REJEITADAS
+           END-IF.
+      *-----------------------------------------------------------------
+       VALIDA-TRANSACAO.
+           SET TRANS-VALIDA TO TRUE.
+           MOVE SPACES TO WS-MOTIVO-REJEICAO.
+           MOVE FUNCTION TRIM(TR-APELIDO) TO WS-APELIDO-TRIM.
+           COMPUTE WS-APELIDO-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(TR-APELIDO)).
+           IF TR-APELIDO = SPACES
+               SET TRANS-VALIDA TO FALSE
+               MOVE "APELIDO EM BRANCO" TO WS-MOTIVO-REJEICAO
+           ELSE
+               IF WS-APELIDO-TRIM(1:WS-APELIDO-LEN) IS NUMERIC
+                   SET TRANS-VALIDA TO FALSE
+                   MOVE "APELIDO NAO PODE SER SOMENTE NUMERICO" TO
+                       WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+           IF TRANS-VALIDA
+               MOVE FUNCTION TRIM(TR-NOME) TO WS-NOME-TRIM
+               COMPUTE WS-NOME-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(TR-NOME))
+               MOVE ZEROS TO WS-CONTA-ESPACO
+               IF WS-NOME-LEN > 0
+                   INSPECT WS-NOME-TRIM(1:WS-NOME-LEN) TALLYING
+                       WS-CONTA-ESPACO FOR ALL SPACES
+               END-IF
+               IF WS-CONTA-ESPACO = ZEROS
+                   SET TRANS-VALIDA TO FALSE
+                   MOVE "NOME DEVE CONTER NOME E SOBRENOME" TO
+                       WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+           IF TRANS-VALIDA
+               MOVE ZEROS TO WS-CONTA-ARROBA
+               INSPECT TR-EMAIL TALLYING WS-CONTA-ARROBA FOR ALL "@"
+               MOVE SPACES TO WS-EMAIL-USER WS-EMAIL-DOMAIN
+               UNSTRING TR-EMAIL DELIMITED BY "@"
+                   INTO WS-EMAIL-USER WS-EMAIL-DOMAIN
+               IF WS-CONTA-ARROBA = ZEROS OR WS-EMAIL-DOMAIN = SPACES
+                   SET TRANS-VALIDA TO FALSE
+                   MOVE "EMAIL INVALIDO - USUARIO@DOMINIO" TO
+                       WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+           IF TRANS-VALIDA
+               PERFORM VALIDA-DATA-TRANSACAO
+               IF NOT DATA-TRANS-VALIDA
+                   SET TRANS-VALIDA TO FALSE
+                   MOVE "DATA DE NASCIMENTO INVALIDA" TO
+                       WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       VALIDA-DATA-TRANSACAO.
+           SET DATA-TRANS-VALIDA TO TRUE.
+           IF TR-MES < 1 OR TR-MES > 12
+               SET DATA-TRANS-VALIDA TO FALSE
+           END-IF.
+           IF DATA-TRANS-VALIDA AND TR-DIA < 1
+               SET DATA-TRANS-VALIDA TO FALSE
+           END-IF.
+           IF DATA-TRANS-VALIDA
+               EVALUATE TRUE
+                   WHEN TR-MES = 01 OR 03 OR 05 OR 07 OR 08 OR 10 OR 12
+                       IF TR-DIA > 31
+                           SET DATA-TRANS-VALIDA TO FALSE
+                       END-IF
+                   WHEN TR-MES = 04 OR 06 OR 09 OR 11
+                       IF TR-DIA > 30
+                           SET DATA-TRANS-VALIDA TO FALSE
+                       END-IF
+                   WHEN TR-MES = 02
+                       IF FUNCTION MOD(TR-ANO-NUM, 4) = 0
+                           AND (FUNCTION MOD(TR-ANO-NUM, 100) NOT = 0
+                               OR FUNCTION MOD(TR-ANO-NUM, 400) = 0)
+                           IF TR-DIA > 29
+                               SET DATA-TRANS-VALIDA TO FALSE
+                           END-IF
+                       ELSE
+                           IF TR-DIA > 28
+                               SET DATA-TRANS-VALIDA TO FALSE
+                           END-IF
+                       END-IF
+               END-EVALUATE
+           END-IF.
+      *-----------------------------------------------------------------
+       INCLUI-AMIGO.
+           MOVE TR-APELIDO TO AM-APELIDO.
+           MOVE TR-NOME TO AM-NOME.
+           MOVE TR-EMAIL1 TO AM-EMAIL1.
+           MOVE TR-EMAIL2 TO AM-EMAIL2.
+           MOVE TR-DIA TO AM-DIA.
+           MOVE TR-MES TO AM-MES.
+           MOVE TR-MIL TO AM-MIL.
+           MOVE TR-SEC TO AM-SEC.
+           MOVE TR-DEC TO AM-DEC.
+           MOVE AM-DIA TO AM-DATANASC1(1:2).
+           MOVE AM-MES TO AM-DATANASC1(3:2).
+           MOVE AM-MIL TO AM-DATANASC1(5:1).
+           MOVE AM-SEC TO AM-DATANASC1(6:1).
+           MOVE AM-DEC TO AM-DATANASC1(7:2).
+           SET AM-REG-ATIVO TO TRUE.
+           STRING AM-APELIDO AM-NOME AM-EMAIL1 AM-EMAIL2 AM-DATANASC1
+               AM-ATIVO
+               DELIMITED BY SIZE INTO WS-VALOR-DEPOIS.
+           MOVE SPACES TO WS-VALOR-ANTES.
+           WRITE AMIGOS-REC
+               INVALID KEY
+                   DISPLAY "ERRO AO INCLUIR " TR-APELIDO
+                   SET TRANS-OK TO FALSE
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONT-INCLUSOES
+                   CALL "GRAVAUDI" USING TR-APELIDO "I"
+                       WS-VALOR-ANTES WS-VALOR-DEPOIS
+           END-WRITE.
+      *-----------------------------------------------------------------
+       ALTERA-AMIGO.
+           STRING AM-APELIDO AM-NOME AM-EMAIL1 AM-EMAIL2 AM-DATANASC1
+               AM-ATIVO
+               DELIMITED BY SIZE INTO WS-VALOR-ANTES.
+           MOVE TR-NOME TO AM-NOME.
+           MOVE TR-EMAIL1 TO AM-EMAIL1.
+           MOVE TR-EMAIL2 TO AM-EMAIL2.
+           MOVE TR-DIA TO AM-DIA.
+           MOVE TR-MES TO AM-MES.
+           MOVE TR-MIL TO AM-MIL.
+           MOVE TR-SEC TO AM-SEC.
+           MOVE TR-DEC TO AM-DEC.
+           MOVE AM-DIA TO AM-DATANASC1(1:2).
+           MOVE AM-MES TO AM-DATANASC1(3:2).
+           MOVE AM-MIL TO AM-DATANASC1(5:1).
+           MOVE AM-SEC TO AM-DATANASC1(6:1).
+           MOVE AM-DEC TO AM-DATANASC1(7:2).
+           STRING AM-APELIDO AM-NOME AM-EMAIL1 AM-EMAIL2 AM-DATANASC1
+               AM-ATIVO
+               DELIMITED BY SIZE INTO WS-VALOR-DEPOIS.
+           REWRITE AMIGOS-REC
+               INVALID KEY
+                   DISPLAY "ERRO AO ALTERAR " TR-APELIDO
+                   SET TRANS-OK TO FALSE
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONT-ALTERACOES
+                   CALL "GRAVAUDI" USING TR-APELIDO "A"
+                       WS-VALOR-ANTES WS-VALOR-DEPOIS
+           END-REWRITE.
+      *-----------------------------------------------------------------
+       ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-TRANSACOES.
+           IF WS-FS-TRANS = "00"
+               SET TRANS-ABERTO TO TRUE
+           ELSE
+               SET FIM-TRANS TO TRUE
+               DISPLAY "TRANS.DAT NAO ENCONTRADO - NADA A PROCESSAR"
+           END-IF.
+           OPEN I-O AMIGOS-MASTER.
+           IF WS-FS-AMIGOS = "35"
+               OPEN OUTPUT AMIGOS-MASTER
+               CLOSE AMIGOS-MASTER
+               OPEN I-O AMIGOS-MASTER
+           END-IF.
+      *-----------------------------------------------------------------
+       LER-CHECKPOINT.
+           MOVE ZEROS TO WS-CONT-PULAR.
+           OPEN INPUT ARQ-CHECKPOINT.
+           IF WS-FS-CHECKPOINT = "00"
+               READ ARQ-CHECKPOINT
+                   NOT AT END
+                       MOVE CK-CONT-LIDAS TO WS-CONT-PULAR
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+      *-----------------------------------------------------------------
+       PULAR-TRANSACOES-PROCESSADAS.
+           PERFORM VARYING WS-IND-PULAR FROM 1 BY 1
+                   UNTIL WS-IND-PULAR > WS-CONT-PULAR
+                   OR FIM-TRANS
+               READ ARQ-TRANSACOES
+                   AT END
+                       SET FIM-TRANS TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CONT-LIDAS
+               END-READ
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       GRAVAR-CHECKPOINT.
+           MOVE WS-CONT-LIDAS TO CK-CONT-LIDAS.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           WRITE CHECKPOINT-REC.
+           CLOSE ARQ-CHECKPOINT.
+      *-----------------------------------------------------------------
+       LIMPAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
