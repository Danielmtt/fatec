@@ -9,29 +9,110 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
                          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMIGOS-MASTER ASSIGN TO "AMIGOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-APELIDO
+               FILE STATUS IS WS-FS-AMIGOS.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
       *
+       FILE SECTION.
+       FD  AMIGOS-MASTER
+           LABEL RECORDS STANDARD.
+       COPY "AMIGOSR.CPY".
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 APELIDO     PIC X(12) VALUE "ANGELO".
        01 NOME          PIC X(30) VALUE SPACES.
-       01 IDADE          PIC 9(03) VALUE ZEROS.
+       01 WS-FS-AMIGOS  PIC XX VALUE SPACES.
+       01 WS-MENSAGEM   PIC X(40) VALUE SPACES.
+       01 WS-VALOR-ANTES  PIC X(81) VALUE SPACES.
+       01 WS-VALOR-DEPOIS PIC X(81) VALUE SPACES.
+       01 WS-APELIDO-LEN  PIC 9(02) VALUE ZEROS.
+       01 WS-APELIDO-TRIM PIC X(12) VALUE SPACES.
+       01 WS-NOME-LEN     PIC 9(02) VALUE ZEROS.
+       01 WS-NOME-TRIM    PIC X(30) VALUE SPACES.
+       01 WS-CONTA-ESPACO PIC 9(02) VALUE ZEROS.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
       *
+           PERFORM ABRIR-MASTRE.
            DISPLAY (02, 25) "CADASTRO DE AMIGOS".
            DISPLAY (06, 10) "APELIDO  :".
-           DISPLAY (08, 10) "NOME   :"
-           DISPLAY (10, 10) "IDADE   :".
+           DISPLAY (08, 10) "NOME   :".
+           MOVE SPACES TO WS-MENSAGEM.
+           DISPLAY (23, 01) WS-MENSAGEM.
        ROT-APELIDO.
            ACCEPT (06, 20) APELIDO.
            IF APELIDO = SPACES
                GO TO ROT-APELIDO.
-           ACCEPT (08, 20) NOME
-           ACCEPT (10, 20) IDADE.
+           MOVE FUNCTION TRIM(APELIDO) TO WS-APELIDO-TRIM.
+           COMPUTE WS-APELIDO-LEN = FUNCTION LENGTH(FUNCTION TRIM
+               (APELIDO)).
+           IF WS-APELIDO-TRIM(1:WS-APELIDO-LEN) IS NUMERIC
+               MOVE "APELIDO NAO PODE SER SOMENTE NUMERICO" TO
+                   WS-MENSAGEM
+               DISPLAY (23, 01) WS-MENSAGEM
+               GO TO ROT-APELIDO.
+           MOVE APELIDO TO AM-APELIDO.
+           READ AMIGOS-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "APELIDO JA CADASTRADO" TO WS-MENSAGEM
+                   DISPLAY (23, 01) WS-MENSAGEM
+                   GO TO ROT-APELIDO
+           END-READ.
+           MOVE SPACES TO WS-MENSAGEM.
+           DISPLAY (23, 01) WS-MENSAGEM.
+       ROT-NOME.
+           ACCEPT (08, 20) NOME.
+           MOVE FUNCTION TRIM(NOME) TO WS-NOME-TRIM.
+           COMPUTE WS-NOME-LEN = FUNCTION LENGTH(FUNCTION TRIM(NOME)).
+           MOVE ZEROS TO WS-CONTA-ESPACO.
+           IF WS-NOME-LEN > 0
+               INSPECT WS-NOME-TRIM(1:WS-NOME-LEN) TALLYING
+                   WS-CONTA-ESPACO FOR ALL SPACES
+           END-IF.
+           IF WS-CONTA-ESPACO = ZEROS
+               MOVE "NOME DEVE CONTER NOME E SOBRENOME" TO WS-MENSAGEM
+               DISPLAY (23, 01) WS-MENSAGEM
+               GO TO ROT-NOME.
+           MOVE SPACES TO WS-MENSAGEM.
+           DISPLAY (23, 01) WS-MENSAGEM.
+
+           MOVE APELIDO TO AM-APELIDO.
+           MOVE NOME TO AM-NOME.
+           MOVE SPACES TO AM-EMAIL1 AM-EMAIL2.
+           MOVE ZEROS TO AM-DIA AM-MES AM-MIL AM-SEC AM-DEC
+               AM-DATANASC1.
+           SET AM-REG-ATIVO TO TRUE.
+           WRITE AMIGOS-REC
+               INVALID KEY
+                   DISPLAY (23, 01) "ERRO AO GRAVAR REGISTRO"
+               NOT INVALID KEY
+                   STRING AM-APELIDO AM-NOME AM-EMAIL1 AM-EMAIL2
+                       AM-DATANASC1 AM-ATIVO
+                       DELIMITED BY SIZE INTO WS-VALOR-DEPOIS
+                   MOVE SPACES TO WS-VALOR-ANTES
+                   CALL "GRAVAUDI" USING APELIDO "I" WS-VALOR-ANTES
+                       WS-VALOR-DEPOIS
+           END-WRITE.
 
-.          STOP RUN.
+           CLOSE AMIGOS-MASTER.
+       FIM.
+           GOBACK.
+      *-----------------------------------------------------------------
+       ABRIR-MASTRE.
+           OPEN I-O AMIGOS-MASTER.
+           IF WS-FS-AMIGOS = "35"
+               OPEN OUTPUT AMIGOS-MASTER
+               CLOSE AMIGOS-MASTER
+               OPEN I-O AMIGOS-MASTER
+           END-IF.
