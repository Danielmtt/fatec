@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      * TRANREG.CPY - LAYOUT DO REGISTRO DE TRANSACAO (CARGA EM LOTE)
+      * CHAVE: TR-APELIDO
+      *-----------------------------------------------------------------
+       01  TRAN-REC.
+           05  TR-APELIDO          PIC X(12).
+           05  TR-NOME             PIC X(30).
+           05  TR-EMAIL.
+               10  TR-EMAIL1       PIC X(15).
+               10  TR-EMAIL2       PIC X(15).
+           05  TR-DATANASC.
+               10  TR-DIA          PIC 99.
+               10  TR-MES          PIC 99.
+               10  TR-ANO.
+                   15  TR-MIL      PIC 9.
+                   15  TR-SEC      PIC 9.
+                   15  TR-DEC      PIC 99.
+               10  TR-ANO-NUM REDEFINES TR-ANO PIC 9(04).
