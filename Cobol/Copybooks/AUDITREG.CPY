@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * AUDITREG.CPY - LAYOUT DO REGISTRO DE LOG DE AUDITORIA
+      * GRAVADO PELO SUBPROGRAMA GRAVAUDI A CADA INCLUSAO/ALTERACAO/
+      * EXCLUSAO NO ARQUIVO MESTRE DE AMIGOS.
+      *-----------------------------------------------------------------
+       01  AUDIT-REC.
+           05  AU-DATA             PIC 9(08).
+           05  AU-HORA             PIC 9(08).
+           05  AU-APELIDO          PIC X(12).
+           05  AU-OPERACAO         PIC X(01).
+               88  AU-OP-INCLUSAO   VALUE "I".
+               88  AU-OP-ALTERACAO  VALUE "A".
+               88  AU-OP-EXCLUSAO   VALUE "E".
+           05  AU-VALOR-ANTES      PIC X(81).
+           05  AU-VALOR-DEPOIS     PIC X(81).
