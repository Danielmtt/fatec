@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------------
+      * AMIGOSR.CPY - LAYOUT DO REGISTRO MESTRE DE AMIGOS (AMIGOS-MASTER)
+      * CHAVE: AM-APELIDO
+      *-----------------------------------------------------------------
+       01  AMIGOS-REC.
+           05  AM-APELIDO          PIC X(12).
+           05  AM-NOME             PIC X(30).
+           05  AM-EMAIL.
+               10  AM-EMAIL1       PIC X(15).
+               10  AM-EMAIL2       PIC X(15).
+           05  AM-DATANASC.
+               10  AM-DIA          PIC 99.
+               10  AM-MES          PIC 99.
+               10  AM-ANO.
+                   15  AM-MIL      PIC 9.
+                   15  AM-SEC      PIC 9.
+                   15  AM-DEC      PIC 99.
+           05  AM-DATANASC1        PIC 9(08).
+           05  AM-ATIVO            PIC X(01).
+               88  AM-REG-ATIVO    VALUE "S".
+               88  AM-REG-INATIVO  VALUE "N".
