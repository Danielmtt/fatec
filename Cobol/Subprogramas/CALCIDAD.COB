@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCIDAD.
+      *AUTOR. ANGELO LOTIERZO FILHO.
+      *******************************************
+      * CALCULA A IDADE A PARTIR DE DATANASC1     *
+      * (9(08) NO FORMATO DDMMAAAA) CONTRA A      *
+      * DATA CORRENTE DO SISTEMA.                 *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-HOJE.
+           05  WS-ANO-HOJE         PIC 9(04).
+           05  WS-MES-HOJE         PIC 9(02).
+           05  WS-DIA-HOJE         PIC 9(02).
+       01  WS-DIA-NASC             PIC 9(02).
+       01  WS-MES-NASC             PIC 9(02).
+       01  WS-ANO-NASC             PIC 9(04).
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01  LK-DATANASC1            PIC 9(08).
+       01  LK-IDADE                PIC 9(03).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-DATANASC1 LK-IDADE.
+       INICIO.
+           MOVE ZEROS TO LK-IDADE.
+           IF LK-DATANASC1 = ZEROS
+               GO TO FIM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE.
+           MOVE LK-DATANASC1(1:2) TO WS-DIA-NASC
+           MOVE LK-DATANASC1(3:2) TO WS-MES-NASC
+           MOVE LK-DATANASC1(5:4) TO WS-ANO-NASC.
+           COMPUTE LK-IDADE = WS-ANO-HOJE - WS-ANO-NASC.
+           IF WS-MES-HOJE < WS-MES-NASC
+               OR (WS-MES-HOJE = WS-MES-NASC
+                   AND WS-DIA-HOJE < WS-DIA-NASC)
+               SUBTRACT 1 FROM LK-IDADE
+           END-IF.
+       FIM.
+           GOBACK.
