@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORMATDT.
+      *AUTOR. ANGELO LOTIERZO FILHO.
+      *******************************************
+      * FORMATA DATANASC1 (9(08) NO FORMATO      *
+      * DDMMAAAA) NAS MASCARAS DE EXIBICAO        *
+      * USADAS PELO CADASTRO DE AMIGOS.           *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01  LK-DATANASC1            PIC 9(08).
+       01  LK-MASCARA              PIC 99/99/9999.
+       01  LK-MASCAR1              PIC *9/99/9999.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-DATANASC1 LK-MASCARA LK-MASCAR1.
+       INICIO.
+           MOVE LK-DATANASC1 TO LK-MASCARA
+           MOVE LK-DATANASC1 TO LK-MASCAR1.
+       FIM.
+           GOBACK.
