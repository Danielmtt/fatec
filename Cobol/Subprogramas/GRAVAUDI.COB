@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRAVAUDI.
+      *AUTOR. ANGELO LOTIERZO FILHO.
+      *******************************************
+      * GRAVA UM REGISTRO DE AUDITORIA NO ARQUIVO *
+      * AMIGOS.LOG PARA CADA INCLUSAO/ALTERACAO/  *
+      * EXCLUSAO NO MESTRE DE AMIGOS.             *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AMIGOS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG
+           LABEL RECORDS STANDARD.
+       COPY "AUDITREG.CPY".
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-FS-AUDIT             PIC XX.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01  LK-APELIDO              PIC X(12).
+       01  LK-OPERACAO             PIC X(01).
+       01  LK-VALOR-ANTES          PIC X(81).
+       01  LK-VALOR-DEPOIS         PIC X(81).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-APELIDO LK-OPERACAO
+                                 LK-VALOR-ANTES LK-VALOR-DEPOIS.
+       INICIO.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-FS-AUDIT = "35"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AU-DATA.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO AU-HORA.
+           MOVE LK-APELIDO TO AU-APELIDO.
+           MOVE LK-OPERACAO TO AU-OPERACAO.
+           MOVE LK-VALOR-ANTES TO AU-VALOR-ANTES.
+           MOVE LK-VALOR-DEPOIS TO AU-VALOR-DEPOIS.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-LOG.
+       FIM.
+           GOBACK.
