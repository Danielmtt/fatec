@@ -1,24 +1,105 @@
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DDD.
+      *AUTOR. ANGELO LOTIERZO FILHO.
+      *******************************************
+      * CONSULTA DE AMIGOS PELO APELIDO (TELA)    *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMIGOS-MASTER ASSIGN TO "AMIGOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-APELIDO
+               FILE STATUS IS WS-FS-AMIGOS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  AMIGOS-MASTER
+           LABEL RECORDS STANDARD.
+       COPY "AMIGOSR.CPY".
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  APELIDO                 PIC X(12) VALUE SPACES.
+       01  NOME                    PIC X(30) VALUE SPACES.
+       01  EMAIL                   PIC X(30) VALUE SPACES.
+       01  NASCIMENTO              PIC 99/99/9999 VALUE SPACES.
+       01  WS-MENSAGEM             PIC X(30) VALUE SPACES.
+       01  WS-FS-AMIGOS            PIC XX VALUE SPACES.
+       01  WS-MASCAR1              PIC *9/99/9999.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
        01  TELA1.
            05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
+           05  LINE 02  COLUMN 01
                VALUE  "                           CADASTRO DE A".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 41
                VALUE  "MIGOS".
-           05  LINE 05  COLUMN 01 
+           05  LINE 05  COLUMN 01
                VALUE  "    APELIDO".
-           05  LINE 07  COLUMN 01 
+           05  LINE 07  COLUMN 01
                VALUE  "    NOME".
-           05  LINE 09  COLUMN 01 
+           05  LINE 09  COLUMN 01
                VALUE  "    EMAIL".
-           05  LINE 23  COLUMN 01 
+           05  LINE 11  COLUMN 01
+               VALUE  "    NASCIMENTO".
+           05  LINE 23  COLUMN 01
                VALUE  "MENSAGEM".
            05  TAPELICO
                LINE 05  COLUMN 14  PIC X(12)
                USING  APELIDO.
            05  TNOME
                LINE 07  COLUMN 14  PIC X(30)
-               USING  TNOME.
+               USING  NOME.
            05  TEMAIL
                LINE 09  COLUMN 14  PIC X(30)
                USING  EMAIL.
+           05  TNASC
+               LINE 11  COLUMN 17  PIC 99/99/9999
+               USING  NASCIMENTO.
+           05  TMENSAGEM
+               LINE 23  COLUMN 10  PIC X(30)
+               USING  WS-MENSAGEM.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-MASTRE.
+       ROT-APELIDO.
+           MOVE SPACES TO NOME EMAIL WS-MENSAGEM.
+           MOVE ZEROS TO NASCIMENTO.
+           DISPLAY TELA1.
+           ACCEPT TAPELICO.
+           IF APELIDO = SPACES
+               GO TO ROT-APELIDO.
+           MOVE APELIDO TO AM-APELIDO.
+           READ AMIGOS-MASTER
+               INVALID KEY
+                   MOVE "APELIDO NAO ENCONTRADO" TO WS-MENSAGEM
+               NOT INVALID KEY
+                   IF AM-REG-INATIVO
+                       MOVE "APELIDO NAO ENCONTRADO" TO WS-MENSAGEM
+                   ELSE
+                       MOVE AM-NOME TO NOME
+                       MOVE AM-EMAIL TO EMAIL
+                       CALL "FORMATDT" USING AM-DATANASC1
+                           NASCIMENTO WS-MASCAR1
+                   END-IF
+           END-READ.
+           DISPLAY TELA1.
+           CLOSE AMIGOS-MASTER.
+       FIM.
+           GOBACK.
+      *-----------------------------------------------------------------
+       ABRIR-MASTRE.
+           OPEN I-O AMIGOS-MASTER.
+           IF WS-FS-AMIGOS = "35"
+               OPEN OUTPUT AMIGOS-MASTER
+               CLOSE AMIGOS-MASTER
+               OPEN I-O AMIGOS-MASTER
+           END-IF.
